@@ -0,0 +1,12 @@
+000100*----------------------------------------------------------------*
+000200* PANCERT - CERTIFICATION FEED RECORD.  PICKED UP BY THE         *
+000300* DOWNSTREAM SPECIMEN-CERTIFICATION TRACKING SYSTEM SO A         *
+000400* PASSED PROOF SENTENCE MOVES ITS FONT/SPECIMEN JOB TO           *
+000500* CERTIFIED STATUS WITHOUT A MANUAL RE-KEY.                      *
+000600*----------------------------------------------------------------*
+000700     05  CERT-SENTENCE-ID        PIC 9(07).
+000800     05  CERT-RESULT             PIC 9(01).
+000900     05  CERT-RUN-DATE           PIC 9(06).
+001000     05  CERT-RUN-TIME           PIC 9(08).
+001100     05  CERT-JOB-ID             PIC X(08).
+001200     05  FILLER                  PIC X(30).
