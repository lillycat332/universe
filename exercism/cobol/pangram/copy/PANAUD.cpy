@@ -0,0 +1,13 @@
+000100*----------------------------------------------------------------*
+000200* PANAUD - AUDIT TRAIL RECORD.  ONE PER SENTENCE EVALUATED,      *
+000300* SO A DISPUTED PROOF CAN BE TRACED BACK TO WHAT WAS             *
+000400* SUBMITTED AND WHAT THE PROGRAM DECIDED.                        *
+000500*----------------------------------------------------------------*
+000600     05  AUD-SENTENCE-ID         PIC 9(07).
+000700     05  AUD-SENTENCE-TEXT       PIC X(60).
+000800     05  AUD-RESULT              PIC 9(01).
+000900     05  AUD-OVERLENGTH-FLAG     PIC X(01).
+001000     05  AUD-RUN-DATE            PIC 9(06).
+001100     05  AUD-RUN-TIME            PIC 9(08).
+001200     05  AUD-JOB-ID              PIC X(08).
+001300     05  FILLER                  PIC X(29).
