@@ -0,0 +1,10 @@
+000100*----------------------------------------------------------------*
+000200* PANALPHA - DEFAULT PROOF ALPHABET (ENGLISH, 26 LETTERS).       *
+000300* A JOB PROOFING ANOTHER LANGUAGE SUPPLIES ITS OWN ALPHABET      *
+000400* VIA THE OPTIONAL ALPHABET-FILE INSTEAD OF CHANGING THIS        *
+000500* COPYBOOK.                                                      *
+000600*----------------------------------------------------------------*
+000700 01  PAN-DEFAULT-ALPHABET.
+000800     05  PAN-DEFAULT-ALPHA-LEN    PIC 9(02) VALUE 26.
+000900     05  PAN-DEFAULT-ALPHA-CHARS  PIC X(32)
+001000             VALUE "abcdefghijklmnopqrstuvwxyz".
