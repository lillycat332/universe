@@ -1,33 +1,714 @@
-        IDENTIFICATION DIVISION.
-        PROGRAM-ID. PANGRAM.
-        ENVIRONMENT DIVISION.
-        DATA DIVISION.
-        WORKING-STORAGE SECTION.
-        01 WS-SENTENCE PIC X(60).
-        01 WS-RESULT PIC 9.
-      / the current letter
-        01 WS-CHAR PIC X.
-      / counter for the number of letters in the sentence
-        01 WS-CTR PIC 9.
-      / array of letters we already found
-        01 WS-LETTERS PIC X(26) VALUE SPACES.
-        PROCEDURE DIVISION.
-        PANGRAM.
-        perform str-loop until ws-ctr = 26
-        if ws-ctr = 26
-        move 1 to ws-result
-        end-if
-
-        .str-loop
-      / get the next character
-        move ws-sentence to ws-char
-      / if it's a letter
-        if ws-char in 'a' to 'z'
-      / and we haven't seen it before
-        if ws-char not in ws-letters
-      / add it to the list of letters we've seen
-        move ws-char to ws-letters
-      / and increment the counter
-        add 1 to ws-ctr
-        end-if
-        end-if
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. PANGRAM.
+000300 AUTHOR. R. HASTINGS.
+000400 INSTALLATION. PRINT-QA DEPT.
+000500 DATE-WRITTEN. 01/15/2019.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------*
+000800* MODIFICATION HISTORY                                           *
+000900*----------------------------------------------------------------*
+001000* 01/15/2019 RH  ORIGINAL VERSION - CHECKED ONE SENTENCE HELD    *
+001100*                 IN WS-SENTENCE FOR THE ENGLISH ALPHABET.       *
+001200* 03/04/2021 RH  CONVERTED TO BATCH FILE-DRIVEN PROCESSING SO A  *
+001300*                 WHOLE DAY'S PROOF SENTENCES RUN IN ONE JOB.    *
+001400* 03/04/2021 RH  ADDED MISSING-LETTER LISTING WHEN A SENTENCE    *
+001500*                 FAILS, SO TYPESETTING KNOWS WHAT TO PATCH IN.  *
+001600* 03/05/2021 RH  FOLD MIXED-CASE AND ALL-CAPS COPY TO LOWERCASE  *
+001700*                 BEFORE THE ALPHABET TEST SO CASE NO LONGER     *
+001800*                 CAUSES A FALSE FAILURE.                        *
+001900* 03/08/2021 RH  ADDED END-OF-RUN CONTROL REPORT WITH COUNTS     *
+002000*                 AND PASS RATE FOR THE OPERATIONS LOG.          *
+002100* 03/10/2021 RH  ADDED AUDIT TRAIL OF EVERY SENTENCE EVALUATED,  *
+002200*                 WITH RESULT, RUN DATE/TIME AND JOB ID.         *
+002300* 03/15/2021 RH  ADDED CHECKPOINT/RESTART SO A LARGE BATCH THAT  *
+002400*                 ABENDS PARTWAY THROUGH CAN RESUME WITHOUT      *
+002500*                 REPROCESSING SENTENCES ALREADY SCORED.         *
+002600* 03/16/2021 RH  OVERLENGTH INPUT RECORDS ARE NOW FLAGGED AND    *
+002700*                 REPORTED SEPARATELY INSTEAD OF BEING QUIETLY   *
+002800*                 TRUNCATED INTO WS-SENTENCE.                    *
+002900* 03/20/2021 RH  ALPHABET TABLE IS NOW LOADED FROM AN OPTIONAL   *
+003000*                 JOB FILE SO NON-ENGLISH SPECIMEN COPY (E.G.    *
+003100*                 SCANDINAVIAN) CAN BE PROOFED PER JOB.          *
+003200* 03/22/2021 RH  ADDED A PER-LETTER FREQUENCY TALLY TO THE       *
+003300*                 CONTROL REPORT FOR KERNING/WEIGHT PROOFING.    *
+003400* 03/25/2021 RH  ADDED A CERTIFICATION FEED RECORD PER SENTENCE  *
+003500*                 FOR THE DOWNSTREAM SPECIMEN-CERTIFICATION      *
+003600*                 TRACKING SYSTEM.                               *
+003700* 04/01/2021 RH  AUDIT-FILE NOW EXTENDS ON EVERY RUN, NOT JUST A *
+003800*                 RESTART, SO A NORMAL DAY'S JOB NO LONGER WIPES *
+003900*                 OUT PRIOR RUNS' AUDIT HISTORY.                 *
+004000* 04/01/2021 RH  CHECKPOINT-FILE IS NOW CLOSED ON EVERY PATH OUT *
+004100*                 OF 1100-CHECK-FOR-RESTART, NOT JUST WHEN ONE   *
+004200*                 WAS FOUND, SO THE FIRST CHECKPOINT WRITE OF A  *
+004300*                 FRESH RUN NO LONGER FAILS SILENTLY.            *
+004400* 04/02/2021 RH  CASE-FOLDING NOW COVERS THE SCANDINAVIAN LETTERS*
+004500*                 A NON-ENGLISH JOB ALPHABET MAY USE, NOT JUST   *
+004600*                 PLAIN A-Z, SO MIXED-CASE COPY IN THOSE JOBS    *
+004700*                 SCORES CORRECTLY.                              *
+004800* 04/05/2021 RH  OVERLENGTH MESSAGE NOW SAYS THE SENTENCE WAS    *
+004900*                 SCORED ON TRUNCATED TEXT, NOT THAT NOTHING WAS *
+005000*                 CUT - THE PRIOR WORDING TOLD THE PROOFING DESK *
+005100*                 THE OPPOSITE OF WHAT HAPPENED.                 *
+005200* 04/05/2021 RH  JOB-SUPPLIED ALPHABETS ARE NOW CASE-FOLDED THE  *
+005300*                 SAME AS THE SENTENCE TEXT, SO AN UPPERCASE     *
+005400*                 ALPHAFILE NO LONGER FAILS EVERY SENTENCE.      *
+005500* 04/05/2021 RH  CONTROL-REPORT AND CERT-FEED-FILE NOW HAVE FILE *
+005600*                 STATUS CHECKS LIKE EVERY OTHER FILE IN THIS    *
+005700*                 PROGRAM, AND CHECKPOINT WRITES ARE STATUS-     *
+005800*                 CHECKED INSTEAD OF ASSUMED TO SUCCEED.         *
+005900*----------------------------------------------------------------*
+006000 ENVIRONMENT DIVISION.
+006100 CONFIGURATION SECTION.
+006200 SOURCE-COMPUTER. IBM-370.
+006300 OBJECT-COMPUTER. IBM-370.
+006400 INPUT-OUTPUT SECTION.
+006500 FILE-CONTROL.
+006600     SELECT SENTENCE-FILE ASSIGN TO SENTFILE
+006700         ORGANIZATION IS SEQUENTIAL
+006800         FILE STATUS IS WS-SENT-FILE-STATUS.
+006900     SELECT OPTIONAL ALPHABET-FILE ASSIGN TO ALPHAFILE
+007000         ORGANIZATION IS SEQUENTIAL
+007100         FILE STATUS IS WS-ALPHA-FILE-STATUS.
+007200     SELECT CONTROL-REPORT ASSIGN TO CTLRPT
+007300         ORGANIZATION IS SEQUENTIAL
+007400         FILE STATUS IS WS-CTLRPT-FILE-STATUS.
+007500     SELECT OPTIONAL AUDIT-FILE ASSIGN TO AUDITOUT
+007600         ORGANIZATION IS SEQUENTIAL
+007700         FILE STATUS IS WS-AUD-FILE-STATUS.
+007800     SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO CKPTFILE
+007900         ORGANIZATION IS SEQUENTIAL
+008000         FILE STATUS IS WS-CKPT-FILE-STATUS.
+008100     SELECT CERT-FEED-FILE ASSIGN TO CERTFEED
+008200         ORGANIZATION IS SEQUENTIAL
+008300         FILE STATUS IS WS-CERT-FILE-STATUS.
+008400 DATA DIVISION.
+008500 FILE SECTION.
+008600*----------------------------------------------------------------*
+008700* BATCH OF CANDIDATE PROOF SENTENCES, ONE PER RECORD.            *
+008800* THE 60-CHARACTER FIELD IS THE SCORED SENTENCE; ANYTHING THAT   *
+008900* SPILLS INTO THE OVERFLOW FIELD MEANS THE INPUT LINE RAN        *
+009000* LONGER THAN THE 60-CHARACTER LIMIT.                            *
+009100*----------------------------------------------------------------*
+009200 FD  SENTENCE-FILE
+009300     RECORD CONTAINS 80 CHARACTERS
+009400     LABEL RECORDS ARE STANDARD.
+009500 01  SENT-RECORD.
+009600     05  SENT-REC-TEXT           PIC X(60).
+009700     05  SENT-REC-OVERFLOW       PIC X(20).
+009800*----------------------------------------------------------------*
+009900* OPTIONAL PER-JOB ALPHABET OVERRIDE.  WHEN PRESENT, REPLACES    *
+010000* THE DEFAULT 26-LETTER ENGLISH ALPHABET BELOW SO A SPECIMEN     *
+010100* JOB CAN BE PROOFED AGAINST A DIFFERENT CHARACTER SET.          *
+010200*----------------------------------------------------------------*
+010300 FD  ALPHABET-FILE
+010400     RECORD CONTAINS 34 CHARACTERS
+010500     LABEL RECORDS ARE STANDARD.
+010600 01  ALPHA-RECORD.
+010700     05  ALPHA-REC-LEN           PIC 9(02).
+010800     05  ALPHA-REC-CHARS         PIC X(32).
+010900 FD  CONTROL-REPORT
+011000     RECORD CONTAINS 200 CHARACTERS
+011100     LABEL RECORDS ARE STANDARD.
+011200 01  CR-LINE                     PIC X(200).
+011300*----------------------------------------------------------------*
+011400* PERSISTENT RECORD OF EVERY SENTENCE EVALUATED, FOR DISPUTED    *
+011500* PROOFS RAISED AFTER THE FACT.                                  *
+011600*----------------------------------------------------------------*
+011700 FD  AUDIT-FILE
+011800     RECORD CONTAINS 120 CHARACTERS
+011900     LABEL RECORDS ARE STANDARD.
+012000 01  AUD-RECORD.
+012100     COPY PANAUD.
+012200*----------------------------------------------------------------*
+012300* RESTART CHECKPOINT.  HOLDS THE RECORD COUNT OF THE LAST        *
+012400* SENTENCE FULLY PROCESSED, PLUS THE RUNNING CONTROL TOTALS      *
+012500* AT THAT POINT, SO AN ABENDED BATCH CAN RESUME WITHOUT          *
+012600* RESCORING SENTENCES ALREADY COUNTED OR LOSING ITS COUNTS.      *
+012700*----------------------------------------------------------------*
+012800 FD  CHECKPOINT-FILE
+012900     RECORD CONTAINS 40 CHARACTERS
+013000     LABEL RECORDS ARE STANDARD.
+013100 01  CKPT-RECORD.
+013200     05  CKPT-LAST-REC-CTR       PIC 9(07).
+013300     05  CKPT-JOB-ID             PIC X(08).
+013400     05  CKPT-PASS-CTR           PIC 9(07).
+013500     05  CKPT-FAIL-CTR           PIC 9(07).
+013600     05  CKPT-OVERLEN-CTR        PIC 9(07).
+013700     05  FILLER                  PIC X(04).
+013800*----------------------------------------------------------------*
+013900* OUTPUT FEED PICKED UP BY THE SPECIMEN-CERTIFICATION TRACKING   *
+014000* SYSTEM - ONE RECORD PER SENTENCE SCORED THIS RUN.              *
+014100*----------------------------------------------------------------*
+014200 FD  CERT-FEED-FILE
+014300     RECORD CONTAINS 60 CHARACTERS
+014400     LABEL RECORDS ARE STANDARD.
+014500 01  CERT-RECORD.
+014600     COPY PANCERT.
+014700 WORKING-STORAGE SECTION.
+014800*----------------------------------------------------------------*
+014900* FILE STATUS FIELDS AND SWITCHES                                *
+015000*----------------------------------------------------------------*
+015100 77  WS-SENT-FILE-STATUS        PIC X(02) VALUE SPACES.
+015200 77  WS-ALPHA-FILE-STATUS       PIC X(02) VALUE SPACES.
+015300 77  WS-CKPT-FILE-STATUS        PIC X(02) VALUE SPACES.
+015400 77  WS-AUD-FILE-STATUS         PIC X(02) VALUE SPACES.
+015500 77  WS-CTLRPT-FILE-STATUS      PIC X(02) VALUE SPACES.
+015600 77  WS-CERT-FILE-STATUS        PIC X(02) VALUE SPACES.
+015700 77  WS-EOF-SWITCH              PIC X(01) VALUE "N".
+015800     88  WS-END-OF-FILE                   VALUE "Y".
+015900     88  WS-NOT-END-OF-FILE               VALUE "N".
+016000 77  WS-RESTART-SWITCH          PIC X(01) VALUE "N".
+016100     88  WS-IS-RESTART                    VALUE "Y".
+016200     88  WS-IS-NOT-RESTART                VALUE "N".
+016300*----------------------------------------------------------------*
+016400* RUN COUNTERS AND CONTROL TOTALS                                *
+016500*----------------------------------------------------------------*
+016600 77  WS-REC-CTR                 PIC 9(07) COMP VALUE ZERO.
+016700 77  WS-PASS-CTR                PIC 9(07) COMP VALUE ZERO.
+016800 77  WS-FAIL-CTR                PIC 9(07) COMP VALUE ZERO.
+016900 77  WS-OVERLEN-CTR             PIC 9(07) COMP VALUE ZERO.
+017000 77  WS-PASS-PCT                PIC 9(03)V9(02) VALUE ZERO.
+017100 77  WS-PASS-PCT-DISP           PIC ZZ9.99.
+017200 77  WS-SKIP-CTR                PIC 9(07) COMP VALUE ZERO.
+017300 77  WS-SKIP-IDX                PIC 9(07) COMP VALUE ZERO.
+017400 77  WS-CKPT-INTERVAL           PIC 9(05) COMP VALUE 100.
+017500 77  WS-CKPT-QUOTIENT           PIC 9(07) COMP VALUE ZERO.
+017600 77  WS-CKPT-REMAINDER          PIC 9(05) COMP VALUE ZERO.
+017700 77  WS-JOB-ID                  PIC X(08) VALUE "PANGRMJ1".
+017800 77  WS-REC-CTR-DISP            PIC Z(6)9.
+017900 77  WS-FREQ-COUNT-DISP         PIC Z9.
+018000 77  WS-STRING-PTR              PIC 9(04) COMP.
+018100 77  WS-UPPER-ALPHA             PIC X(26)
+018200         VALUE "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+018300 77  WS-LOWER-ALPHA             PIC X(26)
+018400         VALUE "abcdefghijklmnopqrstuvwxyz".
+018500* SCANDINAVIAN UPPER/LOWER PAIR (A-RING, A-UMLAUT, O-UMLAUT) FOR *
+018600* JOB ALPHABETS THAT USE THEM.  SINGLE-BYTE CODE POINTS TO MATCH *
+018700* THE ONE-BYTE-PER-CHARACTER MODEL THE REST OF THIS PROGRAM USES.*
+018800 77  WS-EXT-UPPER-ALPHA         PIC X(03) VALUE X"C5C4D6".
+018900 77  WS-EXT-LOWER-ALPHA         PIC X(03) VALUE X"E5E4F6".
+019000*----------------------------------------------------------------*
+019100* SENTENCE WORK AREA - ONE RECORD'S WORTH OF EVALUATION          *
+019200*----------------------------------------------------------------*
+019300 01  WS-SENTENCE                PIC X(60).
+019400 01  WS-RESULT                  PIC 9.
+019500     88  WS-PANGRAM-PASS                  VALUE 1.
+019600     88  WS-PANGRAM-FAIL                  VALUE 0.
+019700 01  WS-OVERLEN-FLAG            PIC X(01) VALUE "N".
+019800     88  WS-OVERLENGTH                    VALUE "Y".
+019900 01  WS-CHAR                    PIC X.
+020000 01  WS-CTR                     PIC 9(02) COMP VALUE ZERO.
+020100 01  WS-IDX                     PIC 9(02) COMP VALUE ZERO.
+020200 01  WS-LETTERS                 PIC X(32) VALUE SPACES.
+020300 01  WS-MISSING-LIST            PIC X(110) VALUE SPACES.
+020400 01  WS-MISSING-PTR             PIC 9(03) COMP VALUE ZERO.
+020500*----------------------------------------------------------------*
+020600* ALPHABET TABLE - DEFAULT COPIED IN, OVERRIDDEN FROM THE        *
+020700* OPTIONAL JOB FILE WHEN ONE IS SUPPLIED.                        *
+020800*----------------------------------------------------------------*
+020900 COPY PANALPHA.
+021000 01  WS-ALPHA-LEN               PIC 9(02) COMP.
+021100 01  WS-ALPHA-CHARS.
+021200     05  WS-ALPHA-TABLE-CHAR OCCURS 1 TO 32 TIMES
+021300             DEPENDING ON WS-ALPHA-LEN
+021400             INDEXED BY WS-ALPHA-IDX
+021500             PIC X.
+021600*----------------------------------------------------------------*
+021700* LETTER FREQUENCY TABLE, PARALLEL TO THE ALPHABET TABLE ABOVE.  *
+021800*----------------------------------------------------------------*
+021900 01  WS-FREQ-TABLE.
+022000     05  WS-FREQ-ENTRY OCCURS 32 TIMES
+022100             INDEXED BY WS-FREQ-IDX.
+022200         10  WS-FREQ-LETTER      PIC X.
+022300         10  WS-FREQ-COUNT       PIC 9(02) COMP.
+022400*----------------------------------------------------------------*
+022500* RUN DATE AND TIME, STAMPED ONTO EVERY AUDIT AND                *
+022600* CERTIFICATION RECORD.                                          *
+022700*----------------------------------------------------------------*
+022800 01  WS-RUN-DATE                PIC 9(06).
+022900 01  WS-RUN-TIME                PIC 9(08).
+023000*----------------------------------------------------------------*
+023100* CONTROL REPORT PRINT LINE.                                     *
+023200*----------------------------------------------------------------*
+023300 01  WS-REPORT-LINE.
+023400     05  WS-RL-TEXT              PIC X(200).
+023500 01  WS-MISSING-LINE REDEFINES WS-REPORT-LINE.
+023600     05  WS-ML-TEXT              PIC X(200).
+023700 PROCEDURE DIVISION.
+023800*----------------------------------------------------------------*
+023900* 0000-MAINLINE - DRIVES ONE BATCH RUN OF THE SENTENCE FILE.     *
+024000*----------------------------------------------------------------*
+024100 0000-MAINLINE.
+024200     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+024300     PERFORM 2000-PROCESS-ONE-SENTENCE THRU 2000-EXIT
+024400         UNTIL WS-END-OF-FILE.
+024500     PERFORM 8000-WRITE-CONTROL-REPORT THRU 8000-EXIT.
+024600     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+024700     STOP RUN.
+024800*----------------------------------------------------------------*
+024900* 1000-INITIALIZE - OPEN FILES, LOAD ALPHABET, RESUME            *
+025000* CHECKPOINT IF ONE WAS LEFT BY A PRIOR ABENDED RUN.             *
+025100*----------------------------------------------------------------*
+025200 1000-INITIALIZE.
+025300     ACCEPT WS-RUN-DATE FROM DATE.
+025400     ACCEPT WS-RUN-TIME FROM TIME.
+025500     PERFORM 1100-CHECK-FOR-RESTART THRU 1100-EXIT.
+025600     OPEN INPUT SENTENCE-FILE.
+025700     IF WS-SENT-FILE-STATUS NOT = "00"
+025800         DISPLAY "PANGRAM: SENTENCE-FILE OPEN FAILED, STATUS "
+025900             WS-SENT-FILE-STATUS
+026000         MOVE 16 TO RETURN-CODE
+026100         STOP RUN
+026200     END-IF.
+026300     OPEN INPUT ALPHABET-FILE.
+026400     PERFORM 1150-LOAD-ALPHABET THRU 1150-EXIT.
+026500     CLOSE ALPHABET-FILE.
+026600* AUDIT-FILE ACCUMULATES ACROSS SEPARATE JOB RUNS, NOT JUST A    *
+026700* RESTART OF THIS RUN, SO IT ALWAYS EXTENDS.  STATUS 05 MEANS    *
+026800* THIS IS THE FIRST RUN AND THE FILE DOES NOT EXIST YET -        *
+026900* OPEN EXTEND CREATES IT, THE SAME AS OPEN OUTPUT WOULD.         *
+027000     OPEN EXTEND AUDIT-FILE.
+027100     IF WS-AUD-FILE-STATUS NOT = "00"
+027200         AND WS-AUD-FILE-STATUS NOT = "05"
+027300         DISPLAY "PANGRAM: AUDIT-FILE OPEN FAILED, STATUS "
+027400             WS-AUD-FILE-STATUS
+027500         MOVE 16 TO RETURN-CODE
+027600         STOP RUN
+027700     END-IF.
+027800     IF WS-IS-RESTART
+027900         OPEN EXTEND CERT-FEED-FILE
+028000     ELSE
+028100         OPEN OUTPUT CERT-FEED-FILE
+028200     END-IF.
+028300     IF WS-CERT-FILE-STATUS NOT = "00"
+028400         DISPLAY "PANGRAM: CERT-FEED-FILE OPEN FAILED, STATUS "
+028500             WS-CERT-FILE-STATUS
+028600         MOVE 16 TO RETURN-CODE
+028700         STOP RUN
+028800     END-IF.
+028900     OPEN OUTPUT CONTROL-REPORT.
+029000     IF WS-CTLRPT-FILE-STATUS NOT = "00"
+029100         DISPLAY "PANGRAM: CONTROL-REPORT OPEN FAILED, STATUS "
+029200             WS-CTLRPT-FILE-STATUS
+029300         MOVE 16 TO RETURN-CODE
+029400         STOP RUN
+029500     END-IF.
+029600     IF WS-SKIP-CTR > ZERO
+029700         PERFORM 1200-SKIP-TO-CHECKPOINT THRU 1200-EXIT
+029800     END-IF.
+029900 1000-EXIT.
+030000     EXIT.
+030100*----------------------------------------------------------------*
+030200* 1100-CHECK-FOR-RESTART - SEE IF A PRIOR RUN LEFT A CHECKPOINT. *
+030300*----------------------------------------------------------------*
+030400 1100-CHECK-FOR-RESTART.
+030500     OPEN INPUT CHECKPOINT-FILE.
+030600     IF WS-CKPT-FILE-STATUS = "00"
+030700         READ CHECKPOINT-FILE
+030800         IF CKPT-LAST-REC-CTR > ZERO
+030900             MOVE CKPT-LAST-REC-CTR TO WS-SKIP-CTR
+031000             MOVE CKPT-PASS-CTR TO WS-PASS-CTR
+031100             MOVE CKPT-FAIL-CTR TO WS-FAIL-CTR
+031200             MOVE CKPT-OVERLEN-CTR TO WS-OVERLEN-CTR
+031300             SET WS-IS-RESTART TO TRUE
+031400         END-IF
+031500     ELSE
+031600         MOVE ZERO TO WS-SKIP-CTR
+031700     END-IF.
+031800     CLOSE CHECKPOINT-FILE.
+031900 1100-EXIT.
+032000     EXIT.
+032100*----------------------------------------------------------------*
+032200* 1150-LOAD-ALPHABET - USE THE JOB FILE ALPHABET IF ONE WAS      *
+032300* SUPPLIED, OTHERWISE THE DEFAULT ENGLISH ALPHABET.              *
+032400*----------------------------------------------------------------*
+032500 1150-LOAD-ALPHABET.
+032600     IF WS-ALPHA-FILE-STATUS = "00"
+032700         READ ALPHABET-FILE
+032800             AT END
+032900                 PERFORM 1160-USE-DEFAULT-ALPHABET THRU 1160-EXIT
+033000             NOT AT END
+033100                 PERFORM 1170-VALIDATE-ALPHABET THRU 1170-EXIT
+033200         END-READ
+033300     ELSE
+033400         PERFORM 1160-USE-DEFAULT-ALPHABET THRU 1160-EXIT
+033500     END-IF.
+033600 1150-EXIT.
+033700     EXIT.
+033800 1160-USE-DEFAULT-ALPHABET.
+033900     MOVE PAN-DEFAULT-ALPHA-LEN TO WS-ALPHA-LEN.
+034000     MOVE PAN-DEFAULT-ALPHA-CHARS TO WS-ALPHA-CHARS.
+034100     INSPECT WS-ALPHA-CHARS CONVERTING WS-UPPER-ALPHA
+034200         TO WS-LOWER-ALPHA.
+034300     INSPECT WS-ALPHA-CHARS CONVERTING WS-EXT-UPPER-ALPHA
+034400         TO WS-EXT-LOWER-ALPHA.
+034500 1160-EXIT.
+034600     EXIT.
+034700*----------------------------------------------------------------*
+034800* 1170-VALIDATE-ALPHABET - REJECT A JOB-SUPPLIED ALPHABET WHOSE  *
+034900* LENGTH IS OUTSIDE THE 1-32 RANGE WS-ALPHA-TABLE-CHAR ALLOWS,   *
+035000* FALLING BACK TO THE DEFAULT ENGLISH ALPHABET INSTEAD.          *
+035100*----------------------------------------------------------------*
+035200 1170-VALIDATE-ALPHABET.
+035300     IF ALPHA-REC-LEN < 1 OR ALPHA-REC-LEN > 32
+035400         DISPLAY "PANGRAM: ALPHABET-FILE LENGTH "
+035500             ALPHA-REC-LEN " OUT OF RANGE - USING DEFAULT"
+035600         PERFORM 1160-USE-DEFAULT-ALPHABET THRU 1160-EXIT
+035700     ELSE
+035800         MOVE ALPHA-REC-LEN TO WS-ALPHA-LEN
+035900         MOVE ALPHA-REC-CHARS TO WS-ALPHA-CHARS
+036000         INSPECT WS-ALPHA-CHARS CONVERTING WS-UPPER-ALPHA
+036100             TO WS-LOWER-ALPHA
+036200         INSPECT WS-ALPHA-CHARS CONVERTING WS-EXT-UPPER-ALPHA
+036300             TO WS-EXT-LOWER-ALPHA
+036400     END-IF.
+036500 1170-EXIT.
+036600     EXIT.
+036700*----------------------------------------------------------------*
+036800* 1200-SKIP-TO-CHECKPOINT - FAST-FORWARD PAST SENTENCES          *
+036900* ALREADY SCORED BEFORE THE RUN THAT ABENDED.                    *
+037000*----------------------------------------------------------------*
+037100 1200-SKIP-TO-CHECKPOINT.
+037200     PERFORM 1210-SKIP-ONE-RECORD THRU 1210-EXIT
+037300         VARYING WS-SKIP-IDX FROM 1 BY 1
+037400         UNTIL WS-SKIP-IDX > WS-SKIP-CTR
+037500            OR WS-END-OF-FILE.
+037600 1200-EXIT.
+037700     EXIT.
+037800 1210-SKIP-ONE-RECORD.
+037900     READ SENTENCE-FILE
+038000         AT END SET WS-END-OF-FILE TO TRUE
+038100     END-READ.
+038200     IF WS-NOT-END-OF-FILE
+038300         ADD 1 TO WS-REC-CTR
+038400     END-IF.
+038500 1210-EXIT.
+038600     EXIT.
+038700*----------------------------------------------------------------*
+038800* 1300-CHECKPOINT-IF-DUE - PERSIST OUR POSITION EVERY            *
+038900* WS-CKPT-INTERVAL SENTENCES SO A RESTART RESUMES CLOSE TO       *
+039000* WHERE THE PRIOR RUN STOPPED.                                   *
+039100*----------------------------------------------------------------*
+039200 1300-CHECKPOINT-IF-DUE.
+039300     DIVIDE WS-REC-CTR BY WS-CKPT-INTERVAL
+039400         GIVING WS-CKPT-QUOTIENT
+039500         REMAINDER WS-CKPT-REMAINDER.
+039600     IF WS-CKPT-REMAINDER = ZERO
+039700         PERFORM 1310-WRITE-CHECKPOINT THRU 1310-EXIT
+039800     END-IF.
+039900 1300-EXIT.
+040000     EXIT.
+040100 1310-WRITE-CHECKPOINT.
+040200     OPEN OUTPUT CHECKPOINT-FILE.
+040300     MOVE WS-REC-CTR TO CKPT-LAST-REC-CTR.
+040400     MOVE WS-JOB-ID TO CKPT-JOB-ID.
+040500     MOVE WS-PASS-CTR TO CKPT-PASS-CTR.
+040600     MOVE WS-FAIL-CTR TO CKPT-FAIL-CTR.
+040700     MOVE WS-OVERLEN-CTR TO CKPT-OVERLEN-CTR.
+040800     WRITE CKPT-RECORD.
+040900     IF WS-CKPT-FILE-STATUS NOT = "00"
+041000         DISPLAY "PANGRAM: CHECKPOINT WRITE FAILED, STATUS "
+041100             WS-CKPT-FILE-STATUS
+041200         MOVE 16 TO RETURN-CODE
+041300         STOP RUN
+041400     END-IF.
+041500     CLOSE CHECKPOINT-FILE.
+041600 1310-EXIT.
+041700     EXIT.
+041800*----------------------------------------------------------------*
+041900* 2000-PROCESS-ONE-SENTENCE - MAIN BATCH LOOP OVER THE           *
+042000* SENTENCE FILE.                                                 *
+042100*----------------------------------------------------------------*
+042200 2000-PROCESS-ONE-SENTENCE.
+042300     READ SENTENCE-FILE
+042400         AT END SET WS-END-OF-FILE TO TRUE
+042500         NOT AT END PERFORM 2100-EDIT-SENTENCE THRU 2100-EXIT
+042600     END-READ.
+042700 2000-EXIT.
+042800     EXIT.
+042900 2100-EDIT-SENTENCE.
+043000     ADD 1 TO WS-REC-CTR.
+043100     MOVE SPACES TO WS-SENTENCE.
+043200     MOVE SENT-REC-TEXT TO WS-SENTENCE.
+043300     MOVE "N" TO WS-OVERLEN-FLAG.
+043400     IF SENT-REC-OVERFLOW NOT = SPACES
+043500         SET WS-OVERLENGTH TO TRUE
+043600         ADD 1 TO WS-OVERLEN-CTR
+043700     END-IF.
+043800     PERFORM 3000-RESET-SENTENCE-WORK THRU 3000-EXIT.
+043900     PERFORM 3100-SCAN-ONE-CHARACTER THRU 3100-EXIT
+044000         VARYING WS-IDX FROM 1 BY 1
+044100         UNTIL WS-IDX > 60.
+044200     IF WS-CTR = WS-ALPHA-LEN
+044300         MOVE 1 TO WS-RESULT
+044400         ADD 1 TO WS-PASS-CTR
+044500     ELSE
+044600         MOVE 0 TO WS-RESULT
+044700         ADD 1 TO WS-FAIL-CTR
+044800         PERFORM 4000-BUILD-MISSING-LIST THRU 4000-EXIT
+044900     END-IF.
+045000     PERFORM 5000-WRITE-AUDIT-RECORD THRU 5000-EXIT.
+045100     PERFORM 6000-WRITE-CERT-RECORD THRU 6000-EXIT.
+045200     PERFORM 7000-WRITE-DETAIL-LINES THRU 7000-EXIT.
+045300     PERFORM 1300-CHECKPOINT-IF-DUE THRU 1300-EXIT.
+045400 2100-EXIT.
+045500     EXIT.
+045600*----------------------------------------------------------------*
+045700* 3000-RESET-SENTENCE-WORK - CLEAR THE PER-SENTENCE WORK         *
+045800* AREAS BEFORE SCANNING THE NEXT RECORD.                         *
+045900*----------------------------------------------------------------*
+046000 3000-RESET-SENTENCE-WORK.
+046100     MOVE ZERO TO WS-CTR.
+046200     MOVE SPACES TO WS-LETTERS.
+046300     PERFORM 3050-CLEAR-ONE-FREQ-ENTRY THRU 3050-EXIT
+046400         VARYING WS-FREQ-IDX FROM 1 BY 1
+046500         UNTIL WS-FREQ-IDX > WS-ALPHA-LEN.
+046600 3000-EXIT.
+046700     EXIT.
+046800 3050-CLEAR-ONE-FREQ-ENTRY.
+046900     MOVE WS-ALPHA-TABLE-CHAR(WS-FREQ-IDX)
+047000         TO WS-FREQ-LETTER(WS-FREQ-IDX).
+047100     MOVE ZERO TO WS-FREQ-COUNT(WS-FREQ-IDX).
+047200 3050-EXIT.
+047300     EXIT.
+047400*----------------------------------------------------------------*
+047500* 3100-SCAN-ONE-CHARACTER - CASE-FOLD ONE CHARACTER OF THE       *
+047600* SENTENCE AND, IF IT IS A TARGET-ALPHABET LETTER, TALLY IT.     *
+047700*----------------------------------------------------------------*
+047800 3100-SCAN-ONE-CHARACTER.
+047900     MOVE WS-SENTENCE(WS-IDX:1) TO WS-CHAR.
+048000     INSPECT WS-CHAR CONVERTING WS-UPPER-ALPHA TO WS-LOWER-ALPHA.
+048100     INSPECT WS-CHAR CONVERTING WS-EXT-UPPER-ALPHA
+048200         TO WS-EXT-LOWER-ALPHA.
+048300     SET WS-ALPHA-IDX TO 1.
+048400     SEARCH WS-ALPHA-TABLE-CHAR
+048500         AT END
+048600             CONTINUE
+048700         WHEN WS-ALPHA-TABLE-CHAR(WS-ALPHA-IDX) = WS-CHAR
+048800             PERFORM 3300-RECORD-LETTER THRU 3300-EXIT
+048900     END-SEARCH.
+049000 3100-EXIT.
+049100     EXIT.
+049200*----------------------------------------------------------------*
+049300* 3300-RECORD-LETTER - BUMP THE FREQUENCY COUNT FOR THE LETTER   *
+049400* JUST MATCHED, AND MARK IT SEEN THE FIRST TIME IT TURNS UP.     *
+049500*----------------------------------------------------------------*
+049600 3300-RECORD-LETTER.
+049700     ADD 1 TO WS-FREQ-COUNT(WS-ALPHA-IDX).
+049800     IF WS-LETTERS(WS-ALPHA-IDX:1) = SPACE
+049900         MOVE WS-CHAR TO WS-LETTERS(WS-ALPHA-IDX:1)
+050000         ADD 1 TO WS-CTR
+050100     END-IF.
+050200 3300-EXIT.
+050300     EXIT.
+050400*----------------------------------------------------------------*
+050500* 4000-BUILD-MISSING-LIST - LIST THE ALPHABET LETTERS NOT YET    *
+050600* SEEN, FOR A SENTENCE THAT FAILED THE PANGRAM TEST.             *
+050700*----------------------------------------------------------------*
+050800 4000-BUILD-MISSING-LIST.
+050900     MOVE SPACES TO WS-MISSING-LIST.
+051000     MOVE ZERO TO WS-MISSING-PTR.
+051100     PERFORM 4100-CHECK-ONE-LETTER THRU 4100-EXIT
+051200         VARYING WS-IDX FROM 1 BY 1
+051300         UNTIL WS-IDX > WS-ALPHA-LEN.
+051400     INSPECT WS-MISSING-LIST CONVERTING WS-LOWER-ALPHA
+051500         TO WS-UPPER-ALPHA.
+051600     INSPECT WS-MISSING-LIST CONVERTING WS-EXT-LOWER-ALPHA
+051700         TO WS-EXT-UPPER-ALPHA.
+051800 4000-EXIT.
+051900     EXIT.
+052000 4100-CHECK-ONE-LETTER.
+052100     IF WS-LETTERS(WS-IDX:1) = SPACE
+052200         IF WS-MISSING-PTR NOT = ZERO
+052300             AND WS-MISSING-PTR < 108
+052400             ADD 1 TO WS-MISSING-PTR
+052500             MOVE "," TO WS-MISSING-LIST(WS-MISSING-PTR:1)
+052600             ADD 1 TO WS-MISSING-PTR
+052700             MOVE SPACE TO WS-MISSING-LIST(WS-MISSING-PTR:1)
+052800         END-IF
+052900         IF WS-MISSING-PTR < 110
+053000             ADD 1 TO WS-MISSING-PTR
+053100             MOVE WS-ALPHA-TABLE-CHAR(WS-IDX)
+053200                 TO WS-MISSING-LIST(WS-MISSING-PTR:1)
+053300         END-IF
+053400     END-IF.
+053500 4100-EXIT.
+053600     EXIT.
+053700*----------------------------------------------------------------*
+053800* 5000-WRITE-AUDIT-RECORD - PERSIST WHAT WAS SUBMITTED AND       *
+053900* WHAT THE PROGRAM DECIDED, FOR ANY LATER DISPUTED PROOF.        *
+054000*----------------------------------------------------------------*
+054100 5000-WRITE-AUDIT-RECORD.
+054200     MOVE SPACES TO AUD-RECORD.
+054300     MOVE WS-REC-CTR TO AUD-SENTENCE-ID.
+054400     MOVE WS-SENTENCE TO AUD-SENTENCE-TEXT.
+054500     MOVE WS-RESULT TO AUD-RESULT.
+054600     MOVE WS-OVERLEN-FLAG TO AUD-OVERLENGTH-FLAG.
+054700     MOVE WS-RUN-DATE TO AUD-RUN-DATE.
+054800     MOVE WS-RUN-TIME TO AUD-RUN-TIME.
+054900     MOVE WS-JOB-ID TO AUD-JOB-ID.
+055000     WRITE AUD-RECORD.
+055100 5000-EXIT.
+055200     EXIT.
+055300*----------------------------------------------------------------*
+055400* 6000-WRITE-CERT-RECORD - FEED ONE RECORD PER SENTENCE TO THE   *
+055500* DOWNSTREAM CERTIFICATION TRACKING SYSTEM.                      *
+055600*----------------------------------------------------------------*
+055700 6000-WRITE-CERT-RECORD.
+055800     MOVE SPACES TO CERT-RECORD.
+055900     MOVE WS-REC-CTR TO CERT-SENTENCE-ID.
+056000     MOVE WS-RESULT TO CERT-RESULT.
+056100     MOVE WS-RUN-DATE TO CERT-RUN-DATE.
+056200     MOVE WS-RUN-TIME TO CERT-RUN-TIME.
+056300     MOVE WS-JOB-ID TO CERT-JOB-ID.
+056400     WRITE CERT-RECORD.
+056500 6000-EXIT.
+056600     EXIT.
+056700*----------------------------------------------------------------*
+056800* 7000-WRITE-DETAIL-LINES - PER-SENTENCE LINES ON THE CONTROL    *
+056900* REPORT: OVERLENGTH NOTICE, MISSING LETTERS, FREQUENCY TALLY.   *
+057000*----------------------------------------------------------------*
+057100 7000-WRITE-DETAIL-LINES.
+057200     IF WS-OVERLENGTH
+057300         PERFORM 7100-WRITE-OVERLENGTH-LINE THRU 7100-EXIT
+057400     END-IF.
+057500     IF WS-PANGRAM-FAIL
+057600         PERFORM 7200-WRITE-MISSING-LINE THRU 7200-EXIT
+057700     END-IF.
+057800     PERFORM 7300-WRITE-FREQUENCY-LINE THRU 7300-EXIT.
+057900 7000-EXIT.
+058000     EXIT.
+058100 7100-WRITE-OVERLENGTH-LINE.
+058200     MOVE WS-REC-CTR TO WS-REC-CTR-DISP.
+058300     MOVE SPACES TO WS-ML-TEXT.
+058400     STRING "  SENTENCE " DELIMITED BY SIZE
+058500            WS-REC-CTR-DISP DELIMITED BY SIZE
+058600            " EXCEEDS 60-CHAR LIMIT - SCORED ON TRUNCATED TEXT"
+058700                DELIMITED BY SIZE
+058800         INTO WS-ML-TEXT.
+058900     WRITE CR-LINE FROM WS-MISSING-LINE AFTER ADVANCING 1 LINE.
+059000 7100-EXIT.
+059100     EXIT.
+059200 7200-WRITE-MISSING-LINE.
+059300     MOVE WS-REC-CTR TO WS-REC-CTR-DISP.
+059400     MOVE SPACES TO WS-ML-TEXT.
+059500     STRING "  SENTENCE " DELIMITED BY SIZE
+059600            WS-REC-CTR-DISP DELIMITED BY SIZE
+059700            " FAILED - MISSING: " DELIMITED BY SIZE
+059800            WS-MISSING-LIST DELIMITED BY "  "
+059900         INTO WS-ML-TEXT.
+060000     WRITE CR-LINE FROM WS-MISSING-LINE AFTER ADVANCING 1 LINE.
+060100 7200-EXIT.
+060200     EXIT.
+060300 7300-WRITE-FREQUENCY-LINE.
+060400     MOVE WS-REC-CTR TO WS-REC-CTR-DISP.
+060500     MOVE SPACES TO WS-ML-TEXT.
+060600     MOVE 1 TO WS-STRING-PTR.
+060700     STRING "  SENTENCE " DELIMITED BY SIZE
+060800            WS-REC-CTR-DISP DELIMITED BY SIZE
+060900            " FREQUENCY:" DELIMITED BY SIZE
+061000         INTO WS-ML-TEXT
+061100         WITH POINTER WS-STRING-PTR.
+061200     PERFORM 7310-APPEND-ONE-FREQUENCY THRU 7310-EXIT
+061300         VARYING WS-FREQ-IDX FROM 1 BY 1
+061400         UNTIL WS-FREQ-IDX > WS-ALPHA-LEN.
+061500     WRITE CR-LINE FROM WS-MISSING-LINE AFTER ADVANCING 1 LINE.
+061600 7300-EXIT.
+061700     EXIT.
+061800 7310-APPEND-ONE-FREQUENCY.
+061900     MOVE WS-FREQ-COUNT(WS-FREQ-IDX) TO WS-FREQ-COUNT-DISP.
+062000     STRING " " DELIMITED BY SIZE
+062100            WS-FREQ-LETTER(WS-FREQ-IDX) DELIMITED BY SIZE
+062200            "=" DELIMITED BY SIZE
+062300            WS-FREQ-COUNT-DISP DELIMITED BY SIZE
+062400         INTO WS-ML-TEXT
+062500         WITH POINTER WS-STRING-PTR.
+062600 7310-EXIT.
+062700     EXIT.
+062800*----------------------------------------------------------------*
+062900* 8000-WRITE-CONTROL-REPORT - END-OF-RUN SUMMARY FOR THE         *
+063000* OPERATIONS LOG: RECORDS READ, PASS/FAIL COUNTS, PASS RATE.     *
+063100*----------------------------------------------------------------*
+063200 8000-WRITE-CONTROL-REPORT.
+063300     PERFORM 8100-COMPUTE-PASS-RATE THRU 8100-EXIT.
+063400     MOVE SPACES TO WS-ML-TEXT.
+063500     STRING "PANGRAM BATCH CONTROL REPORT - JOB "
+063600            DELIMITED BY SIZE
+063700            WS-JOB-ID DELIMITED BY SIZE
+063800         INTO WS-ML-TEXT.
+063900     WRITE CR-LINE FROM WS-MISSING-LINE AFTER ADVANCING PAGE.
+064000     MOVE WS-REC-CTR TO WS-REC-CTR-DISP.
+064100     MOVE SPACES TO WS-ML-TEXT.
+064200     STRING "  SENTENCES PROCESSED . . . . . "
+064300            DELIMITED BY SIZE
+064400            WS-REC-CTR-DISP DELIMITED BY SIZE
+064500         INTO WS-ML-TEXT.
+064600     WRITE CR-LINE FROM WS-MISSING-LINE AFTER ADVANCING 2 LINES.
+064700     MOVE WS-PASS-CTR TO WS-REC-CTR-DISP.
+064800     MOVE SPACES TO WS-ML-TEXT.
+064900     STRING "  SENTENCES PASSED . . . . . . . "
+065000            DELIMITED BY SIZE
+065100            WS-REC-CTR-DISP DELIMITED BY SIZE
+065200         INTO WS-ML-TEXT.
+065300     WRITE CR-LINE FROM WS-MISSING-LINE AFTER ADVANCING 1 LINE.
+065400     MOVE WS-FAIL-CTR TO WS-REC-CTR-DISP.
+065500     MOVE SPACES TO WS-ML-TEXT.
+065600     STRING "  SENTENCES FAILED . . . . . . . "
+065700            DELIMITED BY SIZE
+065800            WS-REC-CTR-DISP DELIMITED BY SIZE
+065900         INTO WS-ML-TEXT.
+066000     WRITE CR-LINE FROM WS-MISSING-LINE AFTER ADVANCING 1 LINE.
+066100     MOVE WS-OVERLEN-CTR TO WS-REC-CTR-DISP.
+066200     MOVE SPACES TO WS-ML-TEXT.
+066300     STRING "  SENTENCES OVERLENGTH . . . . . "
+066400            DELIMITED BY SIZE
+066500            WS-REC-CTR-DISP DELIMITED BY SIZE
+066600         INTO WS-ML-TEXT.
+066700     WRITE CR-LINE FROM WS-MISSING-LINE AFTER ADVANCING 1 LINE.
+066800     MOVE SPACES TO WS-ML-TEXT.
+066900     MOVE WS-PASS-PCT TO WS-PASS-PCT-DISP.
+067000     STRING "  PASS RATE . . . . . . . . . . ."
+067100            DELIMITED BY SIZE
+067200            WS-PASS-PCT-DISP DELIMITED BY SIZE
+067300            " PERCENT" DELIMITED BY SIZE
+067400         INTO WS-ML-TEXT.
+067500     WRITE CR-LINE FROM WS-MISSING-LINE AFTER ADVANCING 1 LINE.
+067600 8000-EXIT.
+067700     EXIT.
+067800 8100-COMPUTE-PASS-RATE.
+067900     IF WS-REC-CTR > ZERO
+068000         COMPUTE WS-PASS-PCT ROUNDED =
+068100             (WS-PASS-CTR / WS-REC-CTR) * 100
+068200     ELSE
+068300         MOVE ZERO TO WS-PASS-PCT
+068400     END-IF.
+068500 8100-EXIT.
+068600     EXIT.
+068700*----------------------------------------------------------------*
+068800* 9000-TERMINATE - CLOSE FILES AND RESET THE CHECKPOINT SO THE   *
+068900* NEXT RUN STARTS CLEAN AFTER A NORMAL END OF JOB.               *
+069000*----------------------------------------------------------------*
+069100 9000-TERMINATE.
+069200     CLOSE SENTENCE-FILE.
+069300     CLOSE CONTROL-REPORT.
+069400     CLOSE AUDIT-FILE.
+069500     CLOSE CERT-FEED-FILE.
+069600     PERFORM 9100-RESET-CHECKPOINT THRU 9100-EXIT.
+069700 9000-EXIT.
+069800     EXIT.
+069900 9100-RESET-CHECKPOINT.
+070000     OPEN OUTPUT CHECKPOINT-FILE.
+070100     MOVE SPACES TO CKPT-RECORD.
+070200     MOVE ZERO TO CKPT-LAST-REC-CTR.
+070300     MOVE ZERO TO CKPT-PASS-CTR.
+070400     MOVE ZERO TO CKPT-FAIL-CTR.
+070500     MOVE ZERO TO CKPT-OVERLEN-CTR.
+070600     MOVE WS-JOB-ID TO CKPT-JOB-ID.
+070700     WRITE CKPT-RECORD.
+070800     IF WS-CKPT-FILE-STATUS NOT = "00"
+070900         DISPLAY "PANGRAM: CHECKPOINT RESET FAILED, STATUS "
+071000             WS-CKPT-FILE-STATUS
+071100     END-IF.
+071200     CLOSE CHECKPOINT-FILE.
+071300 9100-EXIT.
+071400     EXIT.
